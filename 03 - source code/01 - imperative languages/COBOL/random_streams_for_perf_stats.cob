@@ -25,7 +25,67 @@
 *>   gcobol (GCOBOL-16.0.1.20260311-10a0db-ubu20) 16.0.1 20260311 (experimental)
 *>   ...
 *>   $ gcobol -W -O3 random_streams_for_perf_stats.cob -o random_streams_for_perf_stats_gcobol
-*>   $ time ./random_streams_for_perf_stats_gcobol  => real	0m0.737s <<<<<<<<<<<<<<<<<<<<<<<<<<<<
+*>   $ time ./random_streams_for_perf_stats_gcobol  => real	0m0.737s <<<<<<<<<<<<<<<<<<<<<<<<<<<<<
+*>
+*> 2026-08-09  seed-checkpoint file added: if SEED-CKPT-FILE-NAME exists on entry, its X-CURR
+*>             value is read and used as the starting X-PREV instead of the TIME-based seed,
+*>             and the final X-CURR is written back to it at end of run. this lets a nightly
+*>             batch window chain several runs into one continuous, reproducible X-ARRAY
+*>             sequence instead of 62501-number islands that reset every time. delete the
+*>             checkpoint file to go back to a fresh TIME-based seed.
+*>
+*> 2026-08-09  C-END/C-M/C-A/C-C are now read from LCG-PARAMS-FILE-NAME (lcg_params.dat) at
+*>             the top of MAIN-LOGIC, if that control file is present, so operators can tune
+*>             stream length and generator constants per run without a rebuild. the 77-level
+*>             VALUE clauses below remain in force as the defaults when the file is absent.
+*>
+*> 2026-08-09  a small provenance/audit record (AUDIT-FILE-NAME, random_bitstring.audit) is
+*>             now written every time FILE-BITS-X-NAME/FILE-BITS-HEX-NAME are written: the
+*>             seed value that started this run's X-ARRAY, the C-A/C-M/C-C constants in
+*>             effect, and a run timestamp, so a downstream benchmark result that looks off
+*>             can be traced back to the run that produced it.
+*>
+*> 2026-08-09  FILE-BITS-X/FILE-BITS-HEX now hold one fixed-length record per X-ELEMENT
+*>             value (16 bits / 4 hex chars per record) instead of a single giant record
+*>             for the whole stream, so record-oriented tools can read a handful of values
+*>             without parsing fixed offsets out of one enormous line. each record is
+*>             written as soon as CONVERT-TO-BINARY/CONVERT-TO-HEX produce it inside the
+*>             main generation loop; the BITS-X/BITS-HEX whole-stream buffers are gone.
+*>
+*> 2026-08-09  MAIN-LOGIC now times itself: ACCEPT FROM TIME at entry and again right
+*>             before STOP RUN, with the elapsed hundredths-of-a-second difference
+*>             appended as a line (run date, compiler, elapsed time) to PERF-LOG-FILE-NAME
+*>             (random_streams_perf.log), so a history of run times across compilers
+*>             builds up without relying on the caller wrapping this in `time`.
+*>
+*> 2026-08-09  multi-stream batch mode added: when STREAM-COUNT-FILE-NAME (stream_count.dat)
+*>             is present and its count is > 1, MAIN-LOGIC runs the generation loop once per
+*>             stream (SEED-NEXT-STREAM/BUILD-STREAM-FILE-NAMES/GENERATE-ONE-STREAM) instead
+*>             of once, writing each stream to its own numbered pair of files
+*>             (random_bitstring_01.bin/.byte, random_bitstring_02.bin/.byte, ...) rather
+*>             than clobbering the fixed random_bitstring.bin/.byte names every time. only
+*>             the first stream picks up a seed checkpoint; the rest are independently
+*>             re-seeded from System Time. WRITE-AUDIT-RECORD now opens AUDIT-FILE EXTEND
+*>             so a multi-stream run's audit trail accumulates one record per stream.
+*>
+*> 2026-08-09  TIME-based seeding now folds in a run-counter persisted in SEED-GUARD-FILE-NAME
+*>             (seed_guard.dat) alongside CURRENT-TIME, so two runs the batch scheduler fires
+*>             close enough together to land on the same TIME value (or two streams in the same
+*>             multi-stream run, which hit this every time without the counter) still compute
+*>             different seeds. SEED-FROM-TIME warns to the console if the computed seed still
+*>             matches the immediately preceding run's recorded seed.
+*>
+*> 2026-08-09  AUDIT-RECORD now carries AUDIT-SOURCE-FILE, the FILE-BITS-X-NAME in effect when
+*>             the record was written, so a multi-stream run's accumulated audit trail still
+*>             says which numbered file pair each line traces to instead of relying on the
+*>             accumulation order to imply it.
+*>
+*> 2026-08-09  READ-LCG-PARAMS now also rejects an out-of-range LCG-P-M: it was only checked
+*>             for > 0, with no upper bound, so a control-file modulus above 65535 silently
+*>             truncated every generated value to 16 bits (CONVERT-TO-BINARY/CONVERT-TO-HEX
+*>             both assume one) while WRITE-AUDIT-RECORD kept writing the unclamped value as
+*>             if it had been honored. now bounded to 65535, mirroring the LCG-P-END check
+*>             just above it.
 
 
 IDENTIFICATION DIVISION.
@@ -40,18 +100,79 @@ FILE-CONTROL.
     SELECT FILE-BITS-HEX ASSIGN TO FILE-BITS-HEX-NAME
         ORGANIZATION IS LINE SEQUENTIAL  *> adds a final line feed char, but works!
         FILE STATUS IS WS-FS.  *> Link to status variable
+    SELECT SEED-CKPT-FILE ASSIGN TO SEED-CKPT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
+    SELECT LCG-PARAMS-FILE ASSIGN TO LCG-PARAMS-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
+    SELECT AUDIT-FILE ASSIGN TO AUDIT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
+    SELECT PERF-LOG-FILE ASSIGN TO PERF-LOG-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
+    SELECT STREAM-COUNT-FILE ASSIGN TO STREAM-COUNT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
+    SELECT SEED-GUARD-FILE ASSIGN TO SEED-GUARD-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
 
 DATA DIVISION.
 FILE SECTION.
 FD  FILE-BITS-X.
-01  BIT-RECORD        PIC X(1000000).
+01  BIT-RECORD        PIC X(16).
 FD  FILE-BITS-HEX.
-01  HEX-RECORD        PIC X(250000).
+01  HEX-RECORD        PIC X(4).
+FD  SEED-CKPT-FILE.
+01  SEED-CKPT-RECORD.
+    05 SEED-CKPT-CURR   PIC 9(9).
+    05 SEED-CKPT-PREV   PIC 9(9).
+FD  LCG-PARAMS-FILE.
+01  LCG-PARAMS-RECORD.
+    05 LCG-P-END        PIC 9(9).
+    05 LCG-P-M          PIC 9(9).
+    05 LCG-P-A          PIC 9(9).
+    05 LCG-P-C          PIC 9(9).
+FD  AUDIT-FILE.
+01  AUDIT-RECORD.
+    05 AUDIT-SEED       PIC 9(9).
+    05 AUDIT-C-A        PIC 9(9).
+    05 AUDIT-C-M        PIC 9(9).
+    05 AUDIT-C-C        PIC 9(9).
+    05 AUDIT-TIMESTAMP  PIC X(21).
+    05 AUDIT-SOURCE-FILE PIC X(24).  *> which output file pair this line traces to
+FD  PERF-LOG-FILE.
+01  PERF-LOG-RECORD.
+    05 PERF-LOG-DATE-TIME  PIC X(21).
+    05 FILLER              PIC X(1).
+    05 PERF-LOG-COMPILER   PIC X(10).
+    05 FILLER              PIC X(1).
+    05 PERF-LOG-TIME-TAKEN PIC X(20).
+FD  STREAM-COUNT-FILE.
+01  STREAM-COUNT-RECORD.
+    05 SC-COUNT         PIC 9(2).
+FD  SEED-GUARD-FILE.
+01  SEED-GUARD-RECORD.
+    05 SG-RUN-COUNTER   PIC 9(9).
+    05 SG-LAST-SEED     PIC 9(9).
 
 
 WORKING-STORAGE SECTION.
-01  FILE-BITS-X-NAME    PIC X(20) VALUE "random_bitstring.bin".
-01  FILE-BITS-HEX-NAME  PIC X(21) VALUE "random_bitstring.byte".
+01  FILE-BITS-X-NAME    PIC X(23) VALUE "random_bitstring.bin".
+01  FILE-BITS-HEX-NAME  PIC X(24) VALUE "random_bitstring.byte".
+01  SEED-CKPT-FILE-NAME PIC X(19) VALUE "seed_checkpoint.dat".
+77  SEED-CKPT-EXISTS    PIC X VALUE "N".  *> 'Y' once a checkpoint has been read in
+01  LCG-PARAMS-FILE-NAME PIC X(14) VALUE "lcg_params.dat".
+01  AUDIT-FILE-NAME      PIC X(22) VALUE "random_bitstring.audit".
+77  AUDIT-SEED-VAL       PIC 9(9).  *> the seed that started this run's X-ARRAY
+01  STREAM-COUNT-FILE-NAME PIC X(16) VALUE "stream_count.dat".
+77  STREAM-COUNT         PIC 9(2) VALUE 1.  *> number of independently-seeded streams to generate
+77  STREAM-IDX           PIC 9(2).
+01  SEED-GUARD-FILE-NAME  PIC X(14) VALUE "seed_guard.dat".
+77  SEED-RUN-COUNTER      PIC 9(9) VALUE 0.  *> persisted across runs, folded into every TIME-based seed
+77  SEED-LAST-VALUE       PIC 9(9) VALUE 0.  *> the seed the immediately preceding run (or stream) computed
 
 *> Constants
 77  C-END             PIC 9(9)  VALUE 62501.  *> 62501 for exactly 1M binary digits
@@ -80,33 +201,279 @@ WORKING-STORAGE SECTION.
 
 
 *> String Building Buffers
-01  BITS-X            PIC X(1000000) VALUE ALL ".".
-01  BITS-HEX          PIC X(250000) VALUE ALL ".".
-
 01  BITS-X-STR        PIC X(16) VALUE SPACES.
 01  BITS-HEX-STR      PIC X(4) VALUE SPACES.
 
-77  BIT-PTR           PIC 9(9) VALUE 1.
-77  HEX-PTR           PIC 9(9) VALUE 1.
-
 *> Conversion Helpers
 77  HEX-DIGITS        PIC X(16) VALUE "0123456789abcdef".
 77  STR-INDEX         PIC 9(2).
 
+*> Internal timing instrumentation
+01  PERF-LOG-FILE-NAME   PIC X(23) VALUE "random_streams_perf.log".
+77  PERF-COMPILER-NAME   PIC X(10) VALUE "GnuCOBOL".  *> the cobc build path is the one in normal use;
+                                                       *> adjust this if building under the experimental gcobol path
+01  PERF-START-TIME.
+    05 PERF-START-HH      PIC 9(2).
+    05 PERF-START-MM      PIC 9(2).
+    05 PERF-START-SS      PIC 9(2).
+    05 PERF-START-HS      PIC 9(2).
+01  PERF-END-TIME.
+    05 PERF-END-HH        PIC 9(2).
+    05 PERF-END-MM        PIC 9(2).
+    05 PERF-END-SS        PIC 9(2).
+    05 PERF-END-HS        PIC 9(2).
+77  PERF-START-TOTAL-HS   PIC 9(9).
+77  PERF-END-TOTAL-HS     PIC 9(9).
+77  PERF-ELAPSED-HS       PIC 9(9).
+77  PERF-ELAPSED-SEC      PIC 9(7).
+77  PERF-ELAPSED-FRAC     PIC 9(2).
+
 
 PROCEDURE DIVISION.
 MAIN-LOGIC.
+    ACCEPT PERF-START-TIME FROM TIME
+    END-ACCEPT
+
     DISPLAY " "  *> have an extra new line
     END-DISPLAY
     DISPLAY "generating a random bit stream..."
     END-DISPLAY
 
-    *> Initialize Seed using System Time (Equivalent to rnd.nextInt)
+    *> Tune stream length / generator constants from a control file, if present;
+    *> otherwise fall back to the 77-level VALUE clauses above as the defaults.
+    PERFORM READ-LCG-PARAMS
+
+    *> Pick up where a prior run in the same batch window left off, if a seed-checkpoint
+    *> file was left behind; otherwise seed fresh from System Time (Equivalent to rnd.nextInt)
+    PERFORM READ-SEED-CHECKPOINT
+
+    *> the run-counter/last-seed this run's TIME-based seeding folds in and checks
+    *> against, to catch the batch scheduler firing two runs close enough together
+    *> that ACCEPT CURRENT-TIME FROM TIME can't tell them apart
+    PERFORM READ-SEED-GUARD
+
+    *> How many independently-seeded streams to produce this run; defaults to a
+    *> single stream under the fixed FILE-BITS-X-NAME/FILE-BITS-HEX-NAME pair.
+    PERFORM READ-STREAM-COUNT
+
+    IF STREAM-COUNT > 1
+        PERFORM VARYING STREAM-IDX FROM 1 BY 1 UNTIL STREAM-IDX > STREAM-COUNT
+            PERFORM SEED-NEXT-STREAM
+            PERFORM BUILD-STREAM-FILE-NAMES
+            PERFORM GENERATE-ONE-STREAM
+        END-PERFORM
+    ELSE
+        MOVE 1 TO STREAM-IDX
+        PERFORM SEED-NEXT-STREAM
+        PERFORM GENERATE-ONE-STREAM
+    END-IF.
+
+    PERFORM WRITE-SEED-CHECKPOINT
+
+    ACCEPT PERF-END-TIME FROM TIME
+    END-ACCEPT
+    PERFORM WRITE-PERF-LOG
+
+    *> for testing:
+    *> DISPLAY "X-ELEMENT(1): " X-ELEMENT(1)
+    *> END-DISPLAY
+    *> COMPUTE TEMP-VAL = C-END - 1
+    *> END-COMPUTE
+    *> DISPLAY "X-ELEMENT(" TEMP-VAL "): " X-ELEMENT(TEMP-VAL)
+    *> END-DISPLAY
+    *> DISPLAY "X-ELEMENT(" C-END "): " X-ELEMENT(C-END)
+    *> END-DISPLAY
+
+    STOP RUN.
+
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>
+*> user defined procedures:
+
+READ-LCG-PARAMS.
+    OPEN INPUT LCG-PARAMS-FILE
+    IF WS-FS = "00"
+        READ LCG-PARAMS-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                *> the array bound for X-ARRAY is fixed at compile time (62501 elements),
+                *> so a control-file stream length can shorten a run but never lengthen
+                *> it past that bound
+                IF LCG-P-END > 0 AND LCG-P-END <= 62501
+                    MOVE LCG-P-END TO C-END
+                END-IF
+                *> CONVERT-TO-BINARY/CONVERT-TO-HEX assume a 16-bit value (BIT-RECORD
+                *> PIC X(16), HEX-RECORD PIC X(4)), so a modulus above 65535 would let
+                *> X-ELEMENT exceed what those paragraphs can represent
+                IF LCG-P-M > 0 AND LCG-P-M <= 65535
+                    MOVE LCG-P-M TO C-M
+                END-IF
+                IF LCG-P-A > 0
+                    MOVE LCG-P-A TO C-A
+                END-IF
+                MOVE LCG-P-C TO C-C
+                DISPLAY "LCG parameters loaded from control file: " LCG-PARAMS-FILE-NAME
+                END-DISPLAY
+        END-READ
+        CLOSE LCG-PARAMS-FILE
+    END-IF.
+
+
+READ-SEED-CHECKPOINT.
+    MOVE "N" TO SEED-CKPT-EXISTS
+    OPEN INPUT SEED-CKPT-FILE
+    IF WS-FS = "00"
+        READ SEED-CKPT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE "Y" TO SEED-CKPT-EXISTS
+        END-READ
+        CLOSE SEED-CKPT-FILE
+    END-IF.
+
+
+READ-STREAM-COUNT.
+    MOVE 1 TO STREAM-COUNT
+    OPEN INPUT STREAM-COUNT-FILE
+    IF WS-FS = "00"
+        READ STREAM-COUNT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                *> the file-name buffers built in BUILD-STREAM-FILE-NAMES only
+                *> allow a two-digit stream number (matches "_01", "_02", ...)
+                IF SC-COUNT > 0 AND SC-COUNT <= 99
+                    MOVE SC-COUNT TO STREAM-COUNT
+                    DISPLAY "multi-stream batch mode: " STREAM-COUNT
+                        " streams requested via " STREAM-COUNT-FILE-NAME
+                    END-DISPLAY
+                END-IF
+        END-READ
+        CLOSE STREAM-COUNT-FILE
+    END-IF.
+
+
+READ-SEED-GUARD.
+    MOVE 0 TO SEED-RUN-COUNTER
+    MOVE 0 TO SEED-LAST-VALUE
+    OPEN INPUT SEED-GUARD-FILE
+    IF WS-FS = "00"
+        READ SEED-GUARD-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE SG-RUN-COUNTER TO SEED-RUN-COUNTER
+                MOVE SG-LAST-SEED TO SEED-LAST-VALUE
+        END-READ
+        CLOSE SEED-GUARD-FILE
+    END-IF.
+
+
+WRITE-SEED-CHECKPOINT.
+    OPEN OUTPUT SEED-CKPT-FILE
+    IF WS-FS NOT = "00"
+        DISPLAY "could not write to file: " SEED-CKPT-FILE-NAME WITH NO ADVANCING
+        END-DISPLAY
+        DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
+        END-DISPLAY
+    ELSE
+        MOVE X-CURR TO SEED-CKPT-CURR
+        MOVE X-PREV TO SEED-CKPT-PREV
+        WRITE SEED-CKPT-RECORD
+        END-WRITE
+        CLOSE SEED-CKPT-FILE
+        DISPLAY "seed checkpoint written to disk under name:       " SEED-CKPT-FILE-NAME
+        END-DISPLAY
+    END-IF.
+
+
+SEED-FROM-TIME.
+    *> fold a persisted run-counter in alongside System Time, so two runs (or
+    *> two streams in the same multi-stream run) that land on the same TIME
+    *> value still produce different seeds most of the time; warn rather than
+    *> silently repeat when the computed seed still matches the immediately
+    *> preceding one
     ACCEPT CURRENT-TIME FROM TIME
     END-ACCEPT
-    COMPUTE X-PREV = FUNCTION MOD(CURRENT-TIME, C-M - 1) + 1
+    ADD 1 TO SEED-RUN-COUNTER
+    END-ADD
+    COMPUTE X-PREV = FUNCTION MOD(CURRENT-TIME + SEED-RUN-COUNTER, C-M - 1) + 1
     END-COMPUTE
 
+    IF X-PREV = SEED-LAST-VALUE
+        DISPLAY "WARNING: computed seed " X-PREV
+            " matches the immediately preceding run's seed -- check the batch "
+            "scheduler isn't firing runs faster than System Time resolution"
+        END-DISPLAY
+    END-IF.
+
+    MOVE X-PREV TO SEED-LAST-VALUE
+    PERFORM WRITE-SEED-GUARD.
+
+
+WRITE-SEED-GUARD.
+    OPEN OUTPUT SEED-GUARD-FILE
+    IF WS-FS NOT = "00"
+        DISPLAY "could not write to file: " SEED-GUARD-FILE-NAME WITH NO ADVANCING
+        END-DISPLAY
+        DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
+        END-DISPLAY
+    ELSE
+        MOVE SEED-RUN-COUNTER TO SG-RUN-COUNTER
+        MOVE SEED-LAST-VALUE TO SG-LAST-SEED
+        WRITE SEED-GUARD-RECORD
+        END-WRITE
+        CLOSE SEED-GUARD-FILE
+    END-IF.
+
+
+SEED-NEXT-STREAM.
+    *> the first stream of a run picks up the seed checkpoint, if one is
+    *> present, exactly as a single-stream run always has; every additional
+    *> stream in a multi-stream run is independently re-seeded fresh from
+    *> System Time instead, so the N streams stay N separate sequences
+    *> rather than one long chained one
+    IF STREAM-IDX = 1 AND SEED-CKPT-EXISTS = "Y"
+        DISPLAY "continuing LCG stream from seed checkpoint: " SEED-CKPT-FILE-NAME
+        END-DISPLAY
+        MOVE SEED-CKPT-CURR TO X-PREV
+    ELSE
+        PERFORM SEED-FROM-TIME
+    END-IF.
+    MOVE X-PREV TO AUDIT-SEED-VAL.
+
+
+BUILD-STREAM-FILE-NAMES.
+    STRING "random_bitstring_" STREAM-IDX ".bin"
+        DELIMITED BY SIZE INTO FILE-BITS-X-NAME
+    END-STRING
+    STRING "random_bitstring_" STREAM-IDX ".byte"
+        DELIMITED BY SIZE INTO FILE-BITS-HEX-NAME
+    END-STRING.
+
+
+GENERATE-ONE-STREAM.
+    *> one fixed-length record per X-ELEMENT value, so open both output
+    *> files before the loop and write into them as each value is produced
+    OPEN OUTPUT FILE-BITS-X
+    IF WS-FS NOT = "00"
+        DISPLAY "could not write to file: " FUNCTION TRIM(FILE-BITS-X-NAME) WITH NO ADVANCING  *> avoid final line feed
+        END-DISPLAY
+        DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
+        END-DISPLAY
+    END-IF.
+
+    OPEN OUTPUT FILE-BITS-HEX
+    IF WS-FS NOT = "00"
+        DISPLAY "could not write to file: " FUNCTION TRIM(FILE-BITS-HEX-NAME) WITH NO ADVANCING  *> avoid final line feed
+        END-DISPLAY
+        DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
+        END-DISPLAY
+    END-IF.
+
     *> Main Loop (Starts from 1 like the Groovy for-loop)
     PERFORM VARYING I FROM 1 BY 1 UNTIL I >= C-END
         *> x[i] = (a * x[i-1] + c) % m
@@ -117,63 +484,113 @@ MAIN-LOGIC.
 
         MOVE X-CURR TO X-ELEMENT(I)
 
-        *> Convert to Binary String (Manual 16-bit padding)
+        *> Convert to Binary String (Manual 16-bit padding) and write one record
         MOVE X-CURR TO TEMP-VAL
         PERFORM CONVERT-TO-BINARY
+        WRITE BIT-RECORD FROM BITS-X-STR
+        END-WRITE
 
-        *> Convert to Hex String (Manual 4-char padding)
+        *> Convert to Hex String (Manual 4-char padding) and write one record
         MOVE X-CURR TO TEMP-VAL
         PERFORM CONVERT-TO-HEX
+        WRITE HEX-RECORD FROM BITS-HEX-STR
+        END-WRITE
 
         MOVE X-CURR TO X-PREV
     END-PERFORM.
 
-    *> write bit stream to disk:
-    OPEN OUTPUT FILE-BITS-X
-    WRITE BIT-RECORD FROM BITS-X
-    END-WRITE
+    DISPLAY "Bit stream has been written to disk under name:  " FUNCTION TRIM(FILE-BITS-X-NAME)
+    END-DISPLAY
+    CLOSE FILE-BITS-X.
+
+    DISPLAY "Byte stream has been written to disk under name: " FUNCTION TRIM(FILE-BITS-HEX-NAME)
+    END-DISPLAY
+    CLOSE FILE-BITS-HEX.
+
+    PERFORM WRITE-AUDIT-RECORD.
+
+
+WRITE-AUDIT-RECORD.
+    *> opened EXTEND so a multi-stream run's audit records accumulate one
+    *> line per stream instead of each stream's record clobbering the last;
+    *> this build's OPEN EXTEND doesn't create the file on the first ever
+    *> write (file status 35), so fall back to OPEN OUTPUT in that case,
+    *> same as WRITE-PERF-LOG
+    OPEN EXTEND AUDIT-FILE
+    IF WS-FS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+
     IF WS-FS NOT = "00"
-        DISPLAY "could not write to file: " FILE-BITS-X-NAME WITH NO ADVANCING  *> avoid final line feed
+        DISPLAY "could not write to file: " AUDIT-FILE-NAME WITH NO ADVANCING
         END-DISPLAY
         DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
         END-DISPLAY
     ELSE
-        DISPLAY "Bit stream has been written to disk under name:  " FILE-BITS-X-NAME
+        MOVE AUDIT-SEED-VAL TO AUDIT-SEED
+        MOVE C-A TO AUDIT-C-A
+        MOVE C-M TO AUDIT-C-M
+        MOVE C-C TO AUDIT-C-C
+        MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+        MOVE FILE-BITS-X-NAME TO AUDIT-SOURCE-FILE  *> which stream's file pair this line traces to
+        WRITE AUDIT-RECORD
+        END-WRITE
+        CLOSE AUDIT-FILE
+        DISPLAY "provenance/audit record written to disk under name: " AUDIT-FILE-NAME
         END-DISPLAY
     END-IF.
-    CLOSE FILE-BITS-X.
 
-    *> write byte stream to disk:
-    OPEN OUTPUT FILE-BITS-HEX
-    WRITE HEX-RECORD FROM BITS-HEX
-    END-WRITE
+
+WRITE-PERF-LOG.
+    *> elapsed time as hundredths of a second since MAIN-LOGIC entry; guard
+    *> against the (rare) run that straddles midnight with ON SIZE ERROR
+    *> rather than let it underflow into a huge unsigned number
+    COMPUTE PERF-START-TOTAL-HS =
+        ((PERF-START-HH * 60 + PERF-START-MM) * 60 + PERF-START-SS) * 100
+            + PERF-START-HS
+    END-COMPUTE
+    COMPUTE PERF-END-TOTAL-HS =
+        ((PERF-END-HH * 60 + PERF-END-MM) * 60 + PERF-END-SS) * 100
+            + PERF-END-HS
+    END-COMPUTE
+    COMPUTE PERF-ELAPSED-HS = PERF-END-TOTAL-HS - PERF-START-TOTAL-HS
+        ON SIZE ERROR
+            MOVE 0 TO PERF-ELAPSED-HS
+    END-COMPUTE
+
+    DIVIDE PERF-ELAPSED-HS BY 100
+        GIVING PERF-ELAPSED-SEC
+        REMAINDER PERF-ELAPSED-FRAC
+    END-DIVIDE
+
+    *> PERF-LOG-FILE is opened EXTEND so the log accumulates one line per
+    *> run instead of being overwritten; this build's OPEN EXTEND does not
+    *> create the file the first time through (file status 35), so fall
+    *> back to OPEN OUTPUT to create it and carry on from there
+    OPEN EXTEND PERF-LOG-FILE
+    IF WS-FS = "35"
+        OPEN OUTPUT PERF-LOG-FILE
+    END-IF.
+
     IF WS-FS NOT = "00"
-        DISPLAY "could not write to file: " FILE-BITS-HEX-NAME WITH NO ADVANCING  *> avoid final line feed
+        DISPLAY "could not write to file: " PERF-LOG-FILE-NAME WITH NO ADVANCING
         END-DISPLAY
         DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
         END-DISPLAY
     ELSE
-        DISPLAY "Byte stream has been written to disk under name: " FILE-BITS-HEX-NAME
+        MOVE SPACES TO PERF-LOG-RECORD
+        MOVE FUNCTION CURRENT-DATE TO PERF-LOG-DATE-TIME
+        MOVE PERF-COMPILER-NAME TO PERF-LOG-COMPILER
+        STRING PERF-ELAPSED-SEC "." PERF-ELAPSED-FRAC "s"
+            DELIMITED BY SIZE INTO PERF-LOG-TIME-TAKEN
+        END-STRING
+        WRITE PERF-LOG-RECORD
+        END-WRITE
+        CLOSE PERF-LOG-FILE
+        DISPLAY "run timing appended to perf log under name:        " PERF-LOG-FILE-NAME
         END-DISPLAY
     END-IF.
-    CLOSE FILE-BITS-HEX.
 
-    *> for testing:
-    *> DISPLAY "X-ELEMENT(1): " X-ELEMENT(1)
-    *> END-DISPLAY
-    *> COMPUTE TEMP-VAL = C-END - 1
-    *> END-COMPUTE
-    *> DISPLAY "X-ELEMENT(" TEMP-VAL "): " X-ELEMENT(TEMP-VAL)
-    *> END-DISPLAY
-    *> DISPLAY "X-ELEMENT(" C-END "): " X-ELEMENT(C-END)
-    *> END-DISPLAY
-
-    STOP RUN.
-
-
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
-*>
-*> user defined procedures:
 
 CONVERT-TO-BINARY.
     *> Logic to extract 16 bits
@@ -190,16 +607,11 @@ CONVERT-TO-BINARY.
 
         *> Move the digit ('0' or '1') to the specific position
         MOVE REM-BIN-VAL TO BITS-X-STR(STR-INDEX:1)
-    END-PERFORM
+    END-PERFORM.
 
     *> DISPLAY BITS-X-STR  *> for testing
     *> END-DISPLAY  *> for testing
 
-    MOVE BITS-X-STR TO BITS-X(BIT-PTR:16)
-
-    ADD 16 TO BIT-PTR
-    END-ADD.  *> final . is essential here!
-
 
 CONVERT-TO-HEX.
     *> Logic to extract 4 hex digits
@@ -215,18 +627,13 @@ CONVERT-TO-HEX.
 
         MOVE HEX-DIGITS(REM-HEX-VAL + 1:1)  *> source: "0123456789abcdef". This is a very elegant solution!!
           TO BITS-HEX-STR(STR-INDEX:1)
-    END-PERFORM
+    END-PERFORM.
 
     *> DISPLAY BITS-HEX-STR  *> for testing
     *> END-DISPLAY  *> for testing
     *> DISPLAY " "  *> for testing
     *> END-DISPLAY  *> for testing
 
-    MOVE BITS-HEX-STR TO BITS-HEX(HEX-PTR:4)
-
-    ADD 4 TO HEX-PTR
-    END-ADD.  *> final . is essential here!
-
 *> end of user defined procedures
 *>
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
