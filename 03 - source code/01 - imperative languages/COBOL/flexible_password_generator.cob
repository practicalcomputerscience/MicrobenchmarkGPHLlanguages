@@ -23,6 +23,63 @@
 *>
 *> $ cobc -V  # cobc (GnuCOBOL) 3.1.2.0
 *>
+*>
+*> 2026-08-09  added a batch/control-file mode: if PW-REQUESTS-FILE-NAME (pw_requests.dat)
+*>             is present, MAIN-LOGIC skips both interactive ACCEPT dialogs entirely, reads
+*>             one length + special-chars-flag request per line from it, and writes every
+*>             generated password to PW-RESULTS-FILE-NAME (pw_results.dat), one per line,
+*>             for unattended provisioning of a whole batch of service-account passwords.
+*>
+*> 2026-08-09  BUILD-PASSWORD now finishes by calling ENFORCE-CHAR-CLASSES, which re-checks
+*>             PW-CHARS for at least one digit, one upper-case, one lower-case and (whenever
+*>             WITH-SPECIAL-CHARS is 'y') one special character, drawing replacement chars
+*>             from X-ELEMENT/J for any class that turned up missing. covers both the
+*>             interactive and the batch path, since both call BUILD-PASSWORD.
+*>
+*> 2026-08-09  a small provenance/audit record (AUDIT-FILE-NAME, random_bitstring.audit) is
+*>             now written every time FILE-BITS-X-NAME/FILE-BITS-HEX-NAME are written here
+*>             too, matching RANDOM-STREAMS-FOR-PERF-STATS: the seed that started this run's
+*>             X-ARRAY, the C-A/C-M/C-C constants in effect, and a run timestamp.
+*>
+*> 2026-08-09  FILE-BITS-X/FILE-BITS-HEX now hold one fixed-length record per X-ELEMENT
+*>             value (16 bits / 4 hex chars per record), matching RANDOM-STREAMS-FOR-
+*>             PERF-STATS, instead of a single giant record for the whole stream. each
+*>             record is written as soon as CONVERT-TO-BINARY/CONVERT-TO-HEX produce it
+*>             inside the main generation loop; the BITS-X/BITS-HEX whole-stream buffers
+*>             are gone.
+*>
+*> 2026-08-09  TIME-based seeding now folds in a run-counter persisted in SEED-GUARD-FILE-NAME
+*>             (pw_seed_guard.dat, a file of its own so this program's counter doesn't collide
+*>             with RANDOM-STREAMS-FOR-PERF-STATS's seed_guard.dat) alongside CURRENT-TIME, so
+*>             two runs the batch scheduler fires close enough together to land on the same
+*>             TIME value still compute different seeds. SEED-FROM-TIME warns to the console
+*>             if the computed seed still matches the immediately preceding run's recorded seed.
+*>
+*> 2026-08-09  WRITE-AUDIT-RECORD now opens AUDIT-FILE EXTEND (falling back to OPEN OUTPUT on
+*>             file status 35), matching RANDOM-STREAMS-FOR-PERF-STATS, so a run of this
+*>             program appends to the shared random_bitstring.audit trail instead of
+*>             truncating it; AUDIT-RECORD also now carries AUDIT-SOURCE-FILE (the
+*>             FILE-BITS-X-NAME in effect) so each line still says which file pair it traces
+*>             to. BATCH-PASSWORD-MODE now rejects a PWR-LEN outside 8..99 (the same bound
+*>             INTERACTIVE-PASSWORD-MODE's ACCEPT dialog enforces) instead of handing
+*>             ENFORCE-CHAR-CLASSES an N-CHAR too small for its fixed correction positions
+*>             1/2/3/4; DRAW-CHAR-OF-CLASS also wraps J back to 1 before it could index past
+*>             X-ARRAY's OCCURS bound.
+*>
+*> 2026-08-09  ENFORCE-CHAR-CLASSES's SCAN-POS widened from PIC 9(2) to PIC 9(3): at
+*>             N-CHAR = 99 (a legal password length), SCAN-POS overflowed 99 -> 00 with no
+*>             ON SIZE ERROR on the ADD, so "SCAN-POS > N-CHAR" never went true and the scan
+*>             never stopped -- hung both the interactive and batch paths at the single
+*>             longest password length this program allows.
+*>
+*> 2026-08-09  BUILD-PASSWORD's main loop now wraps J back to 1 once it passes C-END, the
+*>             same guard DRAW-CHAR-OF-CLASS already had: J is a 77-level global that carries
+*>             over request to request across a whole BATCH-PASSWORD-MODE control file, so a
+*>             batch of a few hundred ordinary-length requests walked J clean past X-ARRAY's
+*>             62501-element OCCURS bound and segfaulted -- the round-1 fix only covered
+*>             DRAW-CHAR-OF-CLASS's J usage, not BUILD-PASSWORD's own. wraps are flagged to the
+*>             console once per run (WRAP-WARNED) since a batch large enough to wrap is
+*>             already drawing on less LCG diversity than the stream nominally offers.
 
 
 IDENTIFICATION DIVISION.
@@ -37,19 +94,58 @@ FILE-CONTROL.
     SELECT FILE-BITS-HEX ASSIGN TO FILE-BITS-HEX-NAME
         ORGANIZATION IS LINE SEQUENTIAL  *> adds a final line feed char, but works!
         FILE STATUS IS WS-FS.  *> Link to status variable
+    SELECT PW-REQUESTS-FILE ASSIGN TO PW-REQUESTS-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
+    SELECT PW-RESULTS-FILE ASSIGN TO PW-RESULTS-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
+    SELECT AUDIT-FILE ASSIGN TO AUDIT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
+    SELECT SEED-GUARD-FILE ASSIGN TO SEED-GUARD-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
 
 DATA DIVISION.
 FILE SECTION.
 FD  FILE-BITS-X.
-01  BIT-RECORD        PIC X(1000000).  *> PIC X() for holding alphanumeric characters
-                                       *> PIC is a picture clause
+01  BIT-RECORD        PIC X(16).  *> PIC X() for holding alphanumeric characters
+                                  *> PIC is a picture clause
 FD  FILE-BITS-HEX.
-01  HEX-RECORD        PIC X(250000).
+01  HEX-RECORD        PIC X(4).
+FD  PW-REQUESTS-FILE.
+01  PW-REQUEST-RECORD.
+    05 PWR-LEN          PIC 9(2).
+    05 FILLER           PIC X(1).
+    05 PWR-SPECIAL      PIC X(1).
+FD  PW-RESULTS-FILE.
+01  PW-RESULT-RECORD    PIC X(99).
+FD  AUDIT-FILE.
+01  AUDIT-RECORD.
+    05 AUDIT-SEED       PIC 9(9).
+    05 AUDIT-C-A        PIC 9(9).
+    05 AUDIT-C-M        PIC 9(9).
+    05 AUDIT-C-C        PIC 9(9).
+    05 AUDIT-TIMESTAMP  PIC X(21).
+    05 AUDIT-SOURCE-FILE PIC X(24).  *> which output file pair this line traces to
+FD  SEED-GUARD-FILE.
+01  SEED-GUARD-RECORD.
+    05 SG-RUN-COUNTER   PIC 9(9).
+    05 SG-LAST-SEED     PIC 9(9).
 
 
 WORKING-STORAGE SECTION.
 01  FILE-BITS-X-NAME    PIC X(20) VALUE "random_bitstring.bin".
 01  FILE-BITS-HEX-NAME  PIC X(21) VALUE "random_bitstring.byte".
+01  PW-REQUESTS-FILE-NAME PIC X(15) VALUE "pw_requests.dat".
+01  PW-RESULTS-FILE-NAME  PIC X(14) VALUE "pw_results.dat".
+77  BATCH-MODE          PIC X VALUE 'N'.  *> 'Y' when PW-REQUESTS-FILE-NAME is present
+01  AUDIT-FILE-NAME      PIC X(22) VALUE "random_bitstring.audit".
+77  AUDIT-SEED-VAL       PIC 9(9).  *> the seed that started this run's X-ARRAY
+01  SEED-GUARD-FILE-NAME PIC X(17) VALUE "pw_seed_guard.dat".
+77  SEED-RUN-COUNTER     PIC 9(9) VALUE 0.
+77  SEED-LAST-VALUE      PIC 9(9) VALUE 0.
 
 *> Constants
 77  C-END             PIC 9(9)  VALUE 62501.  *> 62501 for exactly 1M binary digits
@@ -79,15 +175,9 @@ WORKING-STORAGE SECTION.
 
 
 *> String Building Buffers
-01  BITS-X            PIC X(1000000) VALUE ALL ".".
-01  BITS-HEX          PIC X(250000) VALUE ALL ".".
-
 01  BITS-X-STR        PIC X(16) VALUE SPACES.
 01  BITS-HEX-STR      PIC X(4) VALUE SPACES.
 
-77  BIT-PTR           PIC 9(9) VALUE 1.
-77  HEX-PTR           PIC 9(9) VALUE 1.
-
 *> Conversion Helpers
 77  HEX-DIGITS        PIC X(16) VALUE "0123456789abcdef".
 77  STR-INDEX         PIC 9(2).
@@ -105,6 +195,8 @@ WORKING-STORAGE SECTION.
 01  CHAR-SET          PIC X(94).  *> 94 is the maximum string length for characters !...~ <==> 33...126 (ASCII codepoint)
 
 77  J                 PIC 9(9) VALUE 1.  *> counter for X-ELEMENT; start with index 1
+77  WRAP-WARNED       PIC X VALUE 'N'.  *> set once BUILD-PASSWORD wraps J back to 1,
+                                         *> so the console warning only prints once per run
 01  PW-CHARS          PIC X(99).  *> 99 characters is the maximum password length
 77  BIN0              PIC X(16).
 77  BIN0-0            PIC X(8).
@@ -115,6 +207,24 @@ WORKING-STORAGE SECTION.
 77  CHAR0             PIC X(1).
 77  CHAR1             PIC X(1).
 
+*> Character-class minimum enforcement
+77  CLASS-CHAR        PIC X.
+77  CLS-IS-DIGIT      PIC X.
+77  CLS-IS-UPPER      PIC X.
+77  CLS-IS-LOWER      PIC X.
+77  CLS-IS-SPECIAL    PIC X.
+77  HAVE-DIGIT        PIC X.
+77  HAVE-UPPER        PIC X.
+77  HAVE-LOWER        PIC X.
+77  HAVE-SPECIAL      PIC X.
+77  ALL-CLASSES-OK    PIC X.
+77  SCAN-POS          PIC 9(3).  *> wide enough for N-CHAR's full 99 range -- PIC 9(2)
+                                     *> wrapped 99+1 back to 00 with no ON SIZE ERROR, so
+                                     *> "SCAN-POS > N-CHAR" never went true at N-CHAR = 99
+77  TARGET-CLASS      PIC X.
+77  DRAW-OK           PIC X.
+77  DRAWN-CHAR        PIC X.
+
 
 PROCEDURE DIVISION.
 MAIN-LOGIC.
@@ -123,14 +233,34 @@ MAIN-LOGIC.
     DISPLAY "generating a random bit stream..."
     END-DISPLAY
 
-    *> Initialize Seed using System Time (Equivalent to rnd.nextInt)
-    ACCEPT CURRENT-TIME FROM TIME
-    END-ACCEPT
-    COMPUTE X-PREV = FUNCTION MOD(CURRENT-TIME, C-M - 1) + 1
-    END-COMPUTE
+    *> Initialize Seed using System Time (Equivalent to rnd.nextInt), folding in a
+    *> persisted run-counter so two runs fired close enough together to land on
+    *> the same TIME value still compute different seeds
+    PERFORM READ-SEED-GUARD
+    PERFORM SEED-FROM-TIME
     *> DISPLAY "X-PREV = " X-PREV  *> for testing
     *> END-DISPLAY  *> for testing
 
+    MOVE X-PREV TO AUDIT-SEED-VAL
+
+    *> one fixed-length record per X-ELEMENT value from here on, so open both
+    *> output files before the loop and write into them as each value is produced
+    OPEN OUTPUT FILE-BITS-X
+    IF WS-FS NOT = "00"
+        DISPLAY "could not write to file: " FILE-BITS-X-NAME WITH NO ADVANCING  *> avoid final line feed
+        END-DISPLAY
+        DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
+        END-DISPLAY
+    END-IF.
+
+    OPEN OUTPUT FILE-BITS-HEX
+    IF WS-FS NOT = "00"
+        DISPLAY "could not write to file: " FILE-BITS-HEX-NAME WITH NO ADVANCING  *> avoid final line feed
+        END-DISPLAY
+        DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
+        END-DISPLAY
+    END-IF.
+
     *> Main Loop (Starts from 1 like the Groovy for-loop)
     PERFORM VARYING I FROM 1 BY 1 UNTIL I >= C-END
         *> x[i] = (a * x[i-1] + c) % m
@@ -141,47 +271,31 @@ MAIN-LOGIC.
 
         MOVE X-CURR TO X-ELEMENT(I)
 
-        *> Convert to Binary String (Manual 16-bit padding)
+        *> Convert to Binary String (Manual 16-bit padding) and write one record
         MOVE X-CURR TO TEMP-VAL
         PERFORM CONVERT-TO-BINARY
+        WRITE BIT-RECORD FROM BITS-X-STR
+        END-WRITE
 
-        *> Convert to Hex String (Manual 4-char padding)
+        *> Convert to Hex String (Manual 4-char padding) and write one record
         MOVE X-CURR TO TEMP-VAL
         PERFORM CONVERT-TO-HEX
+        WRITE HEX-RECORD FROM BITS-HEX-STR
+        END-WRITE
 
         MOVE X-CURR TO X-PREV
     END-PERFORM.
 
-    *> write bit stream to disk:
-    OPEN OUTPUT FILE-BITS-X
-    WRITE BIT-RECORD FROM BITS-X
-    END-WRITE
-    IF WS-FS NOT = "00"
-        DISPLAY "could not write to file: " FILE-BITS-X-NAME WITH NO ADVANCING  *> avoid final line feed
-        END-DISPLAY
-        DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
-        END-DISPLAY
-    ELSE
-        DISPLAY "Bit stream has been written to disk under name:  " FILE-BITS-X-NAME
-        END-DISPLAY
-    END-IF.
+    DISPLAY "Bit stream has been written to disk under name:  " FILE-BITS-X-NAME
+    END-DISPLAY
     CLOSE FILE-BITS-X.
 
-    *> write byte stream to disk:
-    OPEN OUTPUT FILE-BITS-HEX
-    WRITE HEX-RECORD FROM BITS-HEX
-    END-WRITE
-    IF WS-FS NOT = "00"
-        DISPLAY "could not write to file: " FILE-BITS-HEX-NAME WITH NO ADVANCING  *> avoid final line feed
-        END-DISPLAY
-        DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
-        END-DISPLAY
-    ELSE
-        DISPLAY "Byte stream has been written to disk under name: " FILE-BITS-HEX-NAME
-        END-DISPLAY
-    END-IF.
+    DISPLAY "Byte stream has been written to disk under name: " FILE-BITS-HEX-NAME
+    END-DISPLAY
     CLOSE FILE-BITS-HEX.
 
+    PERFORM WRITE-AUDIT-RECORD.
+
     *> for testing:
     *> DISPLAY "X-ELEMENT(1): " X-ELEMENT(1)
     *> END-DISPLAY
@@ -193,6 +307,30 @@ MAIN-LOGIC.
     *> END-DISPLAY
 
 
+    *> skip both interactive dialogs entirely and run unattended whenever a batch
+    *> control file of length + special-chars-flag requests is waiting for us
+    OPEN INPUT PW-REQUESTS-FILE
+    IF WS-FS = "00"
+        MOVE 'Y' TO BATCH-MODE
+        CLOSE PW-REQUESTS-FILE
+    ELSE
+        MOVE 'N' TO BATCH-MODE
+    END-IF.
+
+    IF BATCH-MODE = 'Y'
+        PERFORM BATCH-PASSWORD-MODE
+    ELSE
+        PERFORM INTERACTIVE-PASSWORD-MODE
+    END-IF.
+
+    STOP RUN.
+
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>
+*> mode paragraphs:
+
+INTERACTIVE-PASSWORD-MODE.
     *> make a password of N_CHAR printable chars: user input requested here
     PERFORM UNTIL ANSWER = 'y'
         DISPLAY " "  *> have an extra new line
@@ -245,7 +383,82 @@ MAIN-LOGIC.
     *> DISPLAY "WITH-SPECIAL-CHARS = " WITH-SPECIAL-CHARS  *> for testing
     *> END-DISPLAY  *> for testing
 
+    PERFORM BUILD-CHAR-SET
+    PERFORM BUILD-PASSWORD
+
+    DISPLAY " "
+    END-DISPLAY
+    IF N-CHAR < 10  *> skip the leading zero (or space char!)
+        DISPLAY "Your password of " N-CHAR(2:1) " characters is: " FUNCTION TRIM(PW-CHARS)
+        *> FUNCTION TRIM() for not showing probably trailing space chars,
+        *> which may appear as a new line in the terminal! (which it isn't)
+        END-DISPLAY
+    ELSE
+        DISPLAY "Your password of " N-CHAR " characters is: " FUNCTION TRIM(PW-CHARS)
+        END-DISPLAY
+    END-IF.
+
+
+BATCH-PASSWORD-MODE.
+    DISPLAY "batch mode: reading password requests from " PW-REQUESTS-FILE-NAME
+    END-DISPLAY
+
+    OPEN INPUT PW-REQUESTS-FILE
+    OPEN OUTPUT PW-RESULTS-FILE
+
+    READ PW-REQUESTS-FILE
+        AT END
+            MOVE 'y' TO ANSWER  *> not used again, just keeps the PERFORM below out of trouble
+    END-READ.
+
+    PERFORM UNTIL WS-FS NOT = "00"
+        *> same 8 <= length <= 99 bound INTERACTIVE-PASSWORD-MODE enforces via its
+        *> ACCEPT dialog above; ENFORCE-CHAR-CLASSES relies on N-CHAR being at least
+        *> 4 (it writes its corrective chars to fixed positions 1/2/3/4), so a request
+        *> outside this range is skipped rather than handed to BUILD-PASSWORD
+        IF PWR-LEN >= 8 AND PWR-LEN <= 99
+            MOVE PWR-LEN TO N-CHAR
+            IF PWR-SPECIAL = 'n' OR PWR-SPECIAL = 'N'
+                MOVE 'N' TO WITH-SPECIAL-CHARS
+            ELSE
+                MOVE 'y' TO WITH-SPECIAL-CHARS
+            END-IF
+
+            PERFORM BUILD-CHAR-SET
+            PERFORM BUILD-PASSWORD
+
+            MOVE PW-CHARS TO PW-RESULT-RECORD
+            WRITE PW-RESULT-RECORD
+            END-WRITE
+        ELSE
+            DISPLAY "skipping request with out-of-range length " PWR-LEN
+                " -- must be 8 <= length <= 99"
+            END-DISPLAY
+        END-IF
+
+        READ PW-REQUESTS-FILE
+            AT END
+                MOVE "99" TO WS-FS  *> any non-"00" status ends the PERFORM above
+        END-READ
+    END-PERFORM.
+
+    CLOSE PW-REQUESTS-FILE.
+    CLOSE PW-RESULTS-FILE.
+
+    DISPLAY "passwords written to: " PW-RESULTS-FILE-NAME
+    END-DISPLAY.
 
+
+*> end of mode paragraphs
+*>
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>
+*> user defined procedures:
+
+BUILD-CHAR-SET.
     IF WITH-SPECIAL-CHARS = 'y'
         PERFORM VARYING I FROM 34 BY 1 UNTIL I > 127  *> I is an ASCII code
             COMPUTE STR-INDEX = I - 33
@@ -274,14 +487,33 @@ MAIN-LOGIC.
         PERFORM VARYING STR-INDEX FROM 63 BY 1 UNTIL STR-INDEX > 94
             MOVE 'A' TO CHAR-SET(STR-INDEX:1)
         END-PERFORM
-    END-IF
+    END-IF.
     *> DISPLAY "CHAR-SET =" CHAR-SET  *> for testing
     *> END-DISPLAY  *> for testing
 
 
+BUILD-PASSWORD.
+    MOVE SPACES TO PW-CHARS
     MOVE 1 TO I  *> char counter for the password, starting at index 1
 
     PERFORM UNTIL I > N-CHAR
+        IF J > C-END
+            *> wrap back into X-ARRAY rather than index past its OCCURS bound; in
+            *> BATCH-PASSWORD-MODE, J carries over request to request across the whole
+            *> control file, so a batch large enough (a few hundred requests at typical
+            *> lengths) walks J clean off the end without this. wrapping replays earlier
+            *> X-ARRAY values, so a batch this large is already drawing on less LCG
+            *> diversity than the stream nominally offers -- flagged to the console once
+            *> per run rather than failing the batch outright
+            MOVE 1 TO J
+            IF WRAP-WARNED = 'N'
+                MOVE 'Y' TO WRAP-WARNED
+                DISPLAY "WARNING: batch exhausted the " C-END
+                    "-element random stream and wrapped back to its start -- "
+                    "passwords from here on reuse earlier LCG values"
+                END-DISPLAY
+            END-IF
+        END-IF
         MOVE X-ELEMENT(J) TO TEMP-VAL
         *> DISPLAY " "  *> for testing
         *> END-DISPLAY  *> for testing
@@ -339,26 +571,96 @@ MAIN-LOGIC.
 
         COMPUTE J = J + 1
         END-COMPUTE
-    END-PERFORM
+    END-PERFORM.
 
-    DISPLAY " "
-    END-DISPLAY
-    IF N-CHAR < 10  *> skip the leading zero (or space char!)
-        DISPLAY "Your password of " N-CHAR(2:1) " characters is: " FUNCTION TRIM(PW-CHARS)
-        *> FUNCTION TRIM() for not showing probably trailing space chars,
-        *> which may appear as a new line in the terminal! (which it isn't)
+    PERFORM ENFORCE-CHAR-CLASSES.
+
+
+WRITE-AUDIT-RECORD.
+    *> opened EXTEND, matching RANDOM-STREAMS-FOR-PERF-STATS, so a run of this
+    *> program appends to the shared random_bitstring.audit trail instead of
+    *> truncating whatever that program already left behind; this build's
+    *> OPEN EXTEND doesn't create the file on the first ever write (file
+    *> status 35), so fall back to OPEN OUTPUT in that case
+    OPEN EXTEND AUDIT-FILE
+    IF WS-FS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+
+    IF WS-FS NOT = "00"
+        DISPLAY "could not write to file: " AUDIT-FILE-NAME WITH NO ADVANCING
+        END-DISPLAY
+        DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
         END-DISPLAY
     ELSE
-        DISPLAY "Your password of " N-CHAR " characters is: " FUNCTION TRIM(PW-CHARS)
+        MOVE AUDIT-SEED-VAL TO AUDIT-SEED
+        MOVE C-A TO AUDIT-C-A
+        MOVE C-M TO AUDIT-C-M
+        MOVE C-C TO AUDIT-C-C
+        MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+        MOVE FILE-BITS-X-NAME TO AUDIT-SOURCE-FILE  *> which output file pair this line traces to
+        WRITE AUDIT-RECORD
+        END-WRITE
+        CLOSE AUDIT-FILE
+        DISPLAY "provenance/audit record written to disk under name: " AUDIT-FILE-NAME
         END-DISPLAY
-    END-IF
+    END-IF.
 
-    STOP RUN.
 
+READ-SEED-GUARD.
+    MOVE 0 TO SEED-RUN-COUNTER
+    MOVE 0 TO SEED-LAST-VALUE
+    OPEN INPUT SEED-GUARD-FILE
+    IF WS-FS = "00"
+        READ SEED-GUARD-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE SG-RUN-COUNTER TO SEED-RUN-COUNTER
+                MOVE SG-LAST-SEED TO SEED-LAST-VALUE
+        END-READ
+        CLOSE SEED-GUARD-FILE
+    END-IF.
+
+
+SEED-FROM-TIME.
+    *> fold a persisted run-counter in alongside System Time, so two runs fired
+    *> close enough together to land on the same TIME value still produce
+    *> different seeds most of the time; warn rather than silently repeat when
+    *> the computed seed still matches the immediately preceding one
+    ACCEPT CURRENT-TIME FROM TIME
+    END-ACCEPT
+    ADD 1 TO SEED-RUN-COUNTER
+    END-ADD
+    COMPUTE X-PREV = FUNCTION MOD(CURRENT-TIME + SEED-RUN-COUNTER, C-M - 1) + 1
+    END-COMPUTE
+
+    IF X-PREV = SEED-LAST-VALUE
+        DISPLAY "WARNING: computed seed " X-PREV
+            " matches the immediately preceding run's seed -- check the batch "
+            "scheduler isn't firing runs faster than System Time resolution"
+        END-DISPLAY
+    END-IF.
+
+    MOVE X-PREV TO SEED-LAST-VALUE
+    PERFORM WRITE-SEED-GUARD.
+
+
+WRITE-SEED-GUARD.
+    OPEN OUTPUT SEED-GUARD-FILE
+    IF WS-FS NOT = "00"
+        DISPLAY "could not write to file: " SEED-GUARD-FILE-NAME WITH NO ADVANCING
+        END-DISPLAY
+        DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
+        END-DISPLAY
+    ELSE
+        MOVE SEED-RUN-COUNTER TO SG-RUN-COUNTER
+        MOVE SEED-LAST-VALUE TO SG-LAST-SEED
+        WRITE SEED-GUARD-RECORD
+        END-WRITE
+        CLOSE SEED-GUARD-FILE
+    END-IF.
 
-*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
-*>
-*> user defined procedures:
 
 CONVERT-TO-BINARY.
     *> Logic to extract 16 bits
@@ -375,16 +677,11 @@ CONVERT-TO-BINARY.
 
         *> Move the digit ('0' or '1') to the specific position
         MOVE REM-BIN-VAL TO BITS-X-STR(STR-INDEX:1)
-    END-PERFORM
+    END-PERFORM.
 
     *> DISPLAY BITS-X-STR  *> for testing
     *> END-DISPLAY  *> for testing
 
-    MOVE BITS-X-STR TO BITS-X(BIT-PTR:16)
-
-    ADD 16 TO BIT-PTR
-    END-ADD.  *> final . is essential here!
-
 
 CONVERT-TO-HEX.
     *> Logic to extract 4 hex digits
@@ -400,18 +697,13 @@ CONVERT-TO-HEX.
 
         MOVE HEX-DIGITS(REM-HEX-VAL + 1:1)  *> source: "0123456789abcdef". This is a very elegant solution!!
           TO BITS-HEX-STR(STR-INDEX:1)
-    END-PERFORM
+    END-PERFORM.
 
     *> DISPLAY BITS-HEX-STR  *> for testing
     *> END-DISPLAY  *> for testing
     *> DISPLAY " "  *> for testing
     *> END-DISPLAY  *> for testing
 
-    MOVE BITS-HEX-STR TO BITS-HEX(HEX-PTR:4)
-
-    ADD 4 TO HEX-PTR
-    END-ADD.  *> final . is essential here!
-
 
 BINARY-STR-TO-UNSIGNED-INT.
     MOVE 0 TO OUT-NBR
@@ -425,6 +717,129 @@ BINARY-STR-TO-UNSIGNED-INT.
         END-IF
     END-PERFORM.
 
+
+ENFORCE-CHAR-CLASSES.
+    *> re-checks PW-CHARS(1:N-CHAR) for each required character class and, for
+    *> any class that is missing, draws a fresh character of that class from
+    *> X-ELEMENT/J and substitutes it at a fixed position, then re-checks again
+    *> until every required class is represented
+    MOVE 'N' TO ALL-CLASSES-OK
+    PERFORM UNTIL ALL-CLASSES-OK = 'Y'
+        MOVE 'N' TO HAVE-DIGIT
+        MOVE 'N' TO HAVE-UPPER
+        MOVE 'N' TO HAVE-LOWER
+        MOVE 'N' TO HAVE-SPECIAL
+
+        PERFORM VARYING SCAN-POS FROM 1 BY 1 UNTIL SCAN-POS > N-CHAR
+            MOVE PW-CHARS(SCAN-POS:1) TO CLASS-CHAR
+            PERFORM CLASSIFY-CHAR
+            IF CLS-IS-DIGIT = 'Y'
+                MOVE 'Y' TO HAVE-DIGIT
+            END-IF
+            IF CLS-IS-UPPER = 'Y'
+                MOVE 'Y' TO HAVE-UPPER
+            END-IF
+            IF CLS-IS-LOWER = 'Y'
+                MOVE 'Y' TO HAVE-LOWER
+            END-IF
+            IF CLS-IS-SPECIAL = 'Y'
+                MOVE 'Y' TO HAVE-SPECIAL
+            END-IF
+        END-PERFORM
+
+        MOVE 'Y' TO ALL-CLASSES-OK
+
+        IF HAVE-DIGIT = 'N'
+            MOVE 'D' TO TARGET-CLASS
+            PERFORM DRAW-CHAR-OF-CLASS
+            MOVE DRAWN-CHAR TO PW-CHARS(1:1)
+            MOVE 'N' TO ALL-CLASSES-OK
+        END-IF
+
+        IF HAVE-UPPER = 'N'
+            MOVE 'U' TO TARGET-CLASS
+            PERFORM DRAW-CHAR-OF-CLASS
+            MOVE DRAWN-CHAR TO PW-CHARS(2:1)
+            MOVE 'N' TO ALL-CLASSES-OK
+        END-IF
+
+        IF HAVE-LOWER = 'N'
+            MOVE 'L' TO TARGET-CLASS
+            PERFORM DRAW-CHAR-OF-CLASS
+            MOVE DRAWN-CHAR TO PW-CHARS(3:1)
+            MOVE 'N' TO ALL-CLASSES-OK
+        END-IF
+
+        IF WITH-SPECIAL-CHARS = 'y' AND HAVE-SPECIAL = 'N'
+            MOVE 'S' TO TARGET-CLASS
+            PERFORM DRAW-CHAR-OF-CLASS
+            MOVE DRAWN-CHAR TO PW-CHARS(4:1)
+            MOVE 'N' TO ALL-CLASSES-OK
+        END-IF
+    END-PERFORM.
+
+
+CLASSIFY-CHAR.
+    *> classifies CLASS-CHAR, setting exactly one of CLS-IS-DIGIT / CLS-IS-UPPER /
+    *> CLS-IS-LOWER / CLS-IS-SPECIAL to 'Y'
+    MOVE 'N' TO CLS-IS-DIGIT
+    MOVE 'N' TO CLS-IS-UPPER
+    MOVE 'N' TO CLS-IS-LOWER
+    MOVE 'N' TO CLS-IS-SPECIAL
+    IF CLASS-CHAR >= '0' AND CLASS-CHAR <= '9'
+        MOVE 'Y' TO CLS-IS-DIGIT
+    ELSE
+        IF CLASS-CHAR >= 'A' AND CLASS-CHAR <= 'Z'
+            MOVE 'Y' TO CLS-IS-UPPER
+        ELSE
+            IF CLASS-CHAR >= 'a' AND CLASS-CHAR <= 'z'
+                MOVE 'Y' TO CLS-IS-LOWER
+            ELSE
+                MOVE 'Y' TO CLS-IS-SPECIAL
+            END-IF
+        END-IF
+    END-IF.
+
+
+DRAW-CHAR-OF-CLASS.
+    *> draws chars the same way BUILD-PASSWORD does (CONVERT-TO-BINARY on the next
+    *> X-ELEMENT/J, then the first half of BITS-X-STR through BINARY-STR-TO-UNSIGNED-INT)
+    *> until one lands in CHAR-SET and belongs to TARGET-CLASS ('D'/'U'/'L'/'S');
+    *> result comes back in DRAWN-CHAR
+    MOVE 'N' TO DRAW-OK
+    PERFORM UNTIL DRAW-OK = 'Y'
+        IF J > C-END
+            MOVE 1 TO J  *> wrap back into X-ARRAY rather than index past its OCCURS bound
+        END-IF
+        MOVE X-ELEMENT(J) TO TEMP-VAL
+        PERFORM CONVERT-TO-BINARY
+        MOVE BITS-X-STR(1:8) TO INP-STR
+        PERFORM BINARY-STR-TO-UNSIGNED-INT
+        MOVE FUNCTION CHAR(OUT-NBR + 1) TO DRAWN-CHAR
+
+        COMPUTE J = J + 1
+        END-COMPUTE
+
+        MOVE 0 TO K
+        INSPECT CHAR-SET TALLYING K FOR ALL DRAWN-CHAR
+        IF K > 0
+            MOVE DRAWN-CHAR TO CLASS-CHAR
+            PERFORM CLASSIFY-CHAR
+            IF TARGET-CLASS = 'D' AND CLS-IS-DIGIT = 'Y'
+                MOVE 'Y' TO DRAW-OK
+            END-IF
+            IF TARGET-CLASS = 'U' AND CLS-IS-UPPER = 'Y'
+                MOVE 'Y' TO DRAW-OK
+            END-IF
+            IF TARGET-CLASS = 'L' AND CLS-IS-LOWER = 'Y'
+                MOVE 'Y' TO DRAW-OK
+            END-IF
+            IF TARGET-CLASS = 'S' AND CLS-IS-SPECIAL = 'Y'
+                MOVE 'Y' TO DRAW-OK
+            END-IF
+        END-IF
+    END-PERFORM.
+
 *> end of user defined procedures
 *>
 *>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
