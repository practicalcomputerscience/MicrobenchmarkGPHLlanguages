@@ -0,0 +1,354 @@
+*> random_bitstream_qa_report.cob
+*>
+*> 2026-08-09
+*>
+*> build on Ubuntu 24 LTS: $ cobc -F -W -x random_bitstream_qa_report.cob -o random_bitstream_qa_report
+*>                                -F for free format to not use first 7 source line positions for sequence numbers used on punched cards !!
+*>
+*> run on Ubuntu 24 LTS:   $ ./random_bitstream_qa_report
+*>
+*> reads back the two output files produced by RANDOM-STREAMS-FOR-PERF-STATS (and by
+*> FLEXIBLE-PASSWORD-GENERATOR, which writes the same two files on its way to building a
+*> password) and checks that the underlying C-A/C-M/C-C linear congruential generator
+*> produced a reasonably balanced stream: a monobit frequency count, the longest run of
+*> identical bits, and a per-hex-digit frequency distribution. written so a bad seed or a
+*> broken CONVERT-TO-BINARY/CONVERT-TO-HEX edit shows up here instead of in a benchmark run.
+*>
+*> $ cobc -V  # cobc (GnuCOBOL) 3.1.2.0
+*>
+*>
+*> 2026-08-09  FILE-BITS-X/FILE-BITS-HEX are now one fixed-length record per X-ELEMENT
+*>             value (16 bits / 4 hex chars) instead of a single giant record for the
+*>             whole stream, so this report loops reading records via READ-BIT-RECORDS/
+*>             READ-HEX-RECORDS instead of doing one READ and scanning a huge buffer.
+*>
+*> 2026-08-09  picks up STREAM-COUNT-FILE-NAME (stream_count.dat), matching RANDOM-STREAMS-
+*>             FOR-PERF-STATS's multi-stream batch mode: when present with a count > 1, the
+*>             report is run against every numbered random_bitstring_NN.bin/.byte pair
+*>             instead of the plain (and, in that mode, never-written) random_bitstring.bin/
+*>             .byte names, with the monobit/longest-run/hex-histogram statistics accumulated
+*>             across all of them. MAIN-LOGIC no longer uses GO TO for the not-found/empty/
+*>             can't-write cases; ANY-STREAM-OPENED tracks whether at least one stream pair
+*>             was readable at all, and the rest of the report is skipped (rather than
+*>             jumped past) when it stays 'N'. WS-PCT-ONES/WS-PCT-ZEROS are now numeric-
+*>             edited (PIC ZZ9.9999) so the report shows an actual decimal percentage
+*>             instead of a 7-digit integer with no decimal point.
+*>
+
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RANDOM-BITSTREAM-QA-REPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FILE-BITS-X ASSIGN TO FILE-BITS-X-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
+    SELECT FILE-BITS-HEX ASSIGN TO FILE-BITS-HEX-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
+    SELECT QA-REPORT-FILE ASSIGN TO QA-REPORT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
+    SELECT STREAM-COUNT-FILE ASSIGN TO STREAM-COUNT-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS.  *> Link to status variable
+
+DATA DIVISION.
+FILE SECTION.
+FD  FILE-BITS-X.
+01  BIT-RECORD        PIC X(16).
+FD  FILE-BITS-HEX.
+01  HEX-RECORD        PIC X(4).
+FD  QA-REPORT-FILE.
+01  QA-REPORT-LINE     PIC X(80).
+FD  STREAM-COUNT-FILE.
+01  STREAM-COUNT-RECORD.
+    05 SC-COUNT         PIC 9(2).
+
+
+WORKING-STORAGE SECTION.
+01  FILE-BITS-X-NAME    PIC X(23) VALUE "random_bitstring.bin".
+01  FILE-BITS-HEX-NAME  PIC X(24) VALUE "random_bitstring.byte".
+01  QA-REPORT-FILE-NAME PIC X(30) VALUE "random_bitstream_qa.rpt".
+01  STREAM-COUNT-FILE-NAME PIC X(16) VALUE "stream_count.dat".
+77  STREAM-COUNT         PIC 9(2) VALUE 1.  *> number of independently-seeded streams to examine
+77  STREAM-IDX           PIC 9(2).
+77  ANY-STREAM-OPENED    PIC X VALUE 'N'.  *> 'Y' once at least one stream pair was readable
+
+*> Variables
+01  WS-FS             PIC XX.  *> 00 = Success, others = Error
+
+77  I                 PIC 9(9).
+77  ONE-COUNT         PIC 9(9) VALUE 0.
+77  ZERO-COUNT        PIC 9(9) VALUE 0.
+77  BIT-LEN           PIC 9(9) VALUE 0.
+77  CURRENT-BIT       PIC X.
+77  RUN-CHAR          PIC X VALUE SPACE.
+77  RUN-LEN           PIC 9(9) VALUE 0.
+77  LONGEST-RUN       PIC 9(9) VALUE 0.
+77  LONGEST-RUN-CHAR  PIC X VALUE SPACE.
+
+77  HEX-LEN           PIC 9(9) VALUE 0.
+77  CURRENT-HEX-CH    PIC X.
+77  HEX-DIGITS        PIC X(16) VALUE "0123456789abcdef".
+
+01  HEX-HISTOGRAM.
+    05 HEX-DIGIT-COUNT  PIC 9(9) OCCURS 16 TIMES.
+77  HEX-IDX           PIC 9(2).
+77  STR-SCAN          PIC 9(2).
+
+01  WS-LINE           PIC X(80) VALUE SPACES.
+77  WS-PCT-ONES-V     PIC 9(3)V9(4) VALUE 0.
+77  WS-PCT-ZEROS-V    PIC 9(3)V9(4) VALUE 0.
+01  WS-PCT-ONES       PIC ZZ9.9999.
+01  WS-PCT-ZEROS      PIC ZZ9.9999.
+
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    DISPLAY " "
+    END-DISPLAY
+
+    PERFORM VARYING HEX-IDX FROM 1 BY 1 UNTIL HEX-IDX > 16
+        MOVE 0 TO HEX-DIGIT-COUNT(HEX-IDX)
+    END-PERFORM.
+
+    *> pick up stream_count.dat, matching RANDOM-STREAMS-FOR-PERF-STATS's multi-stream
+    *> batch mode: when it's in effect, the plain random_bitstring.bin/.byte names are
+    *> never written, only the numbered random_bitstring_01.bin/.byte, ... pairs are
+    PERFORM READ-STREAM-COUNT
+
+    IF STREAM-COUNT > 1
+        DISPLAY "running randomness QA report against " STREAM-COUNT
+            " numbered stream(s) from multi-stream batch mode..."
+        END-DISPLAY
+        PERFORM VARYING STREAM-IDX FROM 1 BY 1 UNTIL STREAM-IDX > STREAM-COUNT
+            PERFORM BUILD-STREAM-FILE-NAMES
+            PERFORM READ-ONE-STREAM-PAIR
+        END-PERFORM
+    ELSE
+        DISPLAY "running randomness QA report against " FUNCTION TRIM(FILE-BITS-X-NAME)
+            " and " FUNCTION TRIM(FILE-BITS-HEX-NAME) "..."
+        END-DISPLAY
+        PERFORM READ-ONE-STREAM-PAIR
+    END-IF.
+
+    IF ANY-STREAM-OPENED = 'N'
+        DISPLAY "no bitstream files found -- nothing to report"
+        END-DISPLAY
+    ELSE
+        IF BIT-LEN = 0
+            DISPLAY "no bit records found across the examined file(s)"
+            END-DISPLAY
+        END-IF
+
+        IF HEX-LEN = 0
+            DISPLAY "no hex records found across the examined file(s)"
+            END-DISPLAY
+        END-IF
+
+        IF BIT-LEN > 0
+            COMPUTE WS-PCT-ONES-V = (ONE-COUNT * 100) / BIT-LEN
+            END-COMPUTE
+            COMPUTE WS-PCT-ZEROS-V = (ZERO-COUNT * 100) / BIT-LEN
+            END-COMPUTE
+            MOVE WS-PCT-ONES-V TO WS-PCT-ONES
+            MOVE WS-PCT-ZEROS-V TO WS-PCT-ZEROS
+        END-IF
+
+        *> write the report both to the console and to disk
+        OPEN OUTPUT QA-REPORT-FILE
+        IF WS-FS NOT = "00"
+            DISPLAY "could not write to file: " QA-REPORT-FILE-NAME WITH NO ADVANCING
+            END-DISPLAY
+            DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
+            END-DISPLAY
+        ELSE
+            MOVE "random bitstream QA report" TO WS-LINE
+            PERFORM WRITE-REPORT-LINE
+
+            STRING "bits examined:       " BIT-LEN
+                DELIMITED BY SIZE INTO WS-LINE
+            END-STRING
+            PERFORM WRITE-REPORT-LINE
+
+            STRING "ones / zeros:        " ONE-COUNT " / " ZERO-COUNT
+                DELIMITED BY SIZE INTO WS-LINE
+            END-STRING
+            PERFORM WRITE-REPORT-LINE
+
+            STRING "pct ones / zeros:    " WS-PCT-ONES " / " WS-PCT-ZEROS
+                DELIMITED BY SIZE INTO WS-LINE
+            END-STRING
+            PERFORM WRITE-REPORT-LINE
+
+            STRING "longest identical run: " LONGEST-RUN " of '" LONGEST-RUN-CHAR "'"
+                DELIMITED BY SIZE INTO WS-LINE
+            END-STRING
+            PERFORM WRITE-REPORT-LINE
+
+            MOVE "hex digit frequency distribution:" TO WS-LINE
+            PERFORM WRITE-REPORT-LINE
+
+            PERFORM VARYING HEX-IDX FROM 1 BY 1 UNTIL HEX-IDX > 16
+                STRING "  " HEX-DIGITS(HEX-IDX:1) " : " HEX-DIGIT-COUNT(HEX-IDX)
+                    DELIMITED BY SIZE INTO WS-LINE
+                END-STRING
+                PERFORM WRITE-REPORT-LINE
+            END-PERFORM
+
+            CLOSE QA-REPORT-FILE
+
+            DISPLAY "QA report written to: " QA-REPORT-FILE-NAME
+            END-DISPLAY
+        END-IF
+    END-IF.
+
+    STOP RUN.
+
+
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+*>
+*> user defined procedures:
+
+READ-STREAM-COUNT.
+    MOVE 1 TO STREAM-COUNT
+    OPEN INPUT STREAM-COUNT-FILE
+    IF WS-FS = "00"
+        READ STREAM-COUNT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                *> the file-name buffers built in BUILD-STREAM-FILE-NAMES only
+                *> allow a two-digit stream number (matches "_01", "_02", ...)
+                IF SC-COUNT > 0 AND SC-COUNT <= 99
+                    MOVE SC-COUNT TO STREAM-COUNT
+                END-IF
+        END-READ
+        CLOSE STREAM-COUNT-FILE
+    END-IF.
+
+
+BUILD-STREAM-FILE-NAMES.
+    STRING "random_bitstring_" STREAM-IDX ".bin"
+        DELIMITED BY SIZE INTO FILE-BITS-X-NAME
+    END-STRING
+    STRING "random_bitstring_" STREAM-IDX ".byte"
+        DELIMITED BY SIZE INTO FILE-BITS-HEX-NAME
+    END-STRING.
+
+
+READ-ONE-STREAM-PAIR.
+    *> examines whichever file pair FILE-BITS-X-NAME/FILE-BITS-HEX-NAME currently
+    *> name (the plain names, or one numbered pair in multi-stream mode); a file
+    *> that can't be opened is reported and skipped rather than ending the run, so
+    *> one missing numbered stream doesn't blank out the report for the others
+    OPEN INPUT FILE-BITS-X
+    IF WS-FS NOT = "00"
+        DISPLAY "could not open file: " FUNCTION TRIM(FILE-BITS-X-NAME) WITH NO ADVANCING
+        END-DISPLAY
+        DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
+        END-DISPLAY
+    ELSE
+        MOVE 'Y' TO ANY-STREAM-OPENED
+        PERFORM READ-BIT-RECORDS
+        CLOSE FILE-BITS-X
+    END-IF.
+
+    OPEN INPUT FILE-BITS-HEX
+    IF WS-FS NOT = "00"
+        DISPLAY "could not open file: " FUNCTION TRIM(FILE-BITS-HEX-NAME) WITH NO ADVANCING
+        END-DISPLAY
+        DISPLAY " ! -- GnuCOBOL-specific file status code: " WS-FS
+        END-DISPLAY
+    ELSE
+        PERFORM READ-HEX-RECORDS
+        CLOSE FILE-BITS-HEX
+    END-IF.
+
+
+READ-BIT-RECORDS.
+    *> one 16-bit record per X-ELEMENT value; accumulate the monobit frequency
+    *> count and longest run of identical bits across every record in the file
+    MOVE "00" TO WS-FS
+    PERFORM UNTIL WS-FS NOT = "00"
+        READ FILE-BITS-X
+            AT END
+                MOVE "10" TO WS-FS
+            NOT AT END
+                PERFORM VARYING I FROM 1 BY 1 UNTIL I > 16
+                    MOVE BIT-RECORD(I:1) TO CURRENT-BIT
+                    ADD 1 TO BIT-LEN
+                    END-ADD
+                    IF CURRENT-BIT = "1"
+                        ADD 1 TO ONE-COUNT
+                        END-ADD
+                    ELSE
+                        IF CURRENT-BIT = "0"
+                            ADD 1 TO ZERO-COUNT
+                            END-ADD
+                        END-IF
+                    END-IF
+
+                    IF CURRENT-BIT = RUN-CHAR
+                        ADD 1 TO RUN-LEN
+                        END-ADD
+                    ELSE
+                        MOVE CURRENT-BIT TO RUN-CHAR
+                        MOVE 1 TO RUN-LEN
+                    END-IF
+                    IF RUN-LEN > LONGEST-RUN
+                        MOVE RUN-LEN TO LONGEST-RUN
+                        MOVE RUN-CHAR TO LONGEST-RUN-CHAR
+                    END-IF
+                END-PERFORM
+        END-READ
+    END-PERFORM.
+
+
+READ-HEX-RECORDS.
+    *> one 4-hex-digit record per X-ELEMENT value; accumulate the per-hex-digit
+    *> frequency distribution across every record in the file
+    MOVE "00" TO WS-FS
+    PERFORM UNTIL WS-FS NOT = "00"
+        READ FILE-BITS-HEX
+            AT END
+                MOVE "10" TO WS-FS
+            NOT AT END
+                PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+                    MOVE HEX-RECORD(I:1) TO CURRENT-HEX-CH
+                    PERFORM FIND-HEX-DIGIT
+                    IF HEX-IDX > 0
+                        ADD 1 TO HEX-DIGIT-COUNT(HEX-IDX)
+                        END-ADD
+                    END-IF
+                    ADD 1 TO HEX-LEN
+                    END-ADD
+                END-PERFORM
+        END-READ
+    END-PERFORM.
+
+
+FIND-HEX-DIGIT.
+    MOVE 0 TO HEX-IDX
+    PERFORM VARYING STR-SCAN FROM 1 BY 1 UNTIL STR-SCAN > 16
+        IF HEX-DIGITS(STR-SCAN:1) = CURRENT-HEX-CH
+            MOVE STR-SCAN TO HEX-IDX
+        END-IF
+    END-PERFORM.
+
+WRITE-REPORT-LINE.
+    DISPLAY FUNCTION TRIM(WS-LINE)
+    END-DISPLAY
+    MOVE WS-LINE TO QA-REPORT-LINE
+    WRITE QA-REPORT-LINE
+    END-WRITE
+    MOVE SPACES TO WS-LINE.
+
+*> end of user defined procedures
+*>
+*>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>
+
+END PROGRAM RANDOM-BITSTREAM-QA-REPORT.
